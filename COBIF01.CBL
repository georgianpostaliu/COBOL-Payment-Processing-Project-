@@ -1,10 +1,101 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBIF01.
+       AUTHOR. R JENKINS.
+       INSTALLATION. CARD SERVICES BATCH.
+       DATE-WRITTEN. 01/15/2019.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *--------------------------------------------------------------
+      * 08/09/2026  RJ   REPLACED FIXED ACCEPT LOOP WITH TRANX-FILE
+      *                  INPUT AND CHECKPOINT/RESTART SUPPORT.
+      * 08/09/2026  RJ   REJECT UNRECOGNIZED CARD TYPES INSTEAD OF
+      *                  PASSING THEM THROUGH AS APPROVED.
+      * 08/09/2026  RJ   RATE SELECTION NOW KEYED OFF CURRENCY, NOT
+      *                  COUNTRY; COUNTRY REMAINS ACCEPTANCE-ONLY.
+      * 08/09/2026  RJ   ADDED REJECT-FILE - EVERY REJECT PATH NOW
+      *                  WRITES A REASON-CODED RECORD TO IT.
+      * 08/09/2026  RJ   DOCUMENTED THE ILBOABN0 CALL CONTRACT AND
+      *                  ADDED A REJECT FALLBACK FOR A DECLINED OR
+      *                  UNRESOLVED CALL.
+      * 08/09/2026  RJ   ADDED END-OF-RUN CONTROL TOTALS REPORT.
+      * 08/09/2026  RJ   CONVERSION RATES NOW LOADED FROM RATE-FILE
+      *                  INSTEAD OF BEING COMPILED IN.
+      * 08/09/2026  RJ   COUNTRY/CARD-BRAND FEE SCHEDULE IS NOW
+      *                  TABLE-DRIVEN, LOADED FROM FEETAB-FILE.
+      * 08/09/2026  RJ   VALIDATE AMOUNT AND CARD NUMBER BEFORE FEE
+      *                  COMPUTATION.
+      * 08/09/2026  RJ   CLEAR THE CHECKPOINT ON A CLEAN END-OF-FILE
+      *                  RUN SO A SUBSEQUENT RUN DOES NOT SKIP
+      *                  RECORDS BASED ON A STALE CHECKPOINT.
+      * 08/09/2026  RJ   FIXED A STALE RATE-FOUND FLAG THAT COULD
+      *                  MISCREDIT THE CONTROL TOTALS FOR AN MST
+      *                  RECORD APPROVED VIA ILBOABN0.
+      * 08/09/2026  RJ   ADDED TABLE-FULL GUARDS TO THE RATE AND FEE
+      *                  TABLE LOADERS.
+      * 08/09/2026  RJ   ADDED A FILE STATUS CHECK AFTER EACH FILE
+      *                  OPEN SO A MISSING INPUT ABENDS WITH A CLEAR
+      *                  MESSAGE INSTEAD OF FAILING SILENTLY.
+      * 08/09/2026  RJ   REJECT WHEN THE FEE WOULD ZERO OUT OR EXCEED
+      *                  THE CONVERTED AMOUNT.
+      * 08/09/2026  RJ   ALSO REJECT WHEN THE CONVERTED AMOUNT WOULD
+      *                  OVERFLOW WS-AMNT; CREDIT THE CONTROL TOTALS
+      *                  FOR AN ILBOABN0-APPROVED AMOUNT; CHECK THE
+      *                  CHECKPOINT FILE'S STATUS ON EVERY OPEN.
+      * 08/09/2026  RJ   OPEN REJECT-FILE EXTEND INSTEAD OF OUTPUT ON
+      *                  A RESTART SO PRE-ABEND REJECTS ARE KEPT;
+      *                  RECORDS READ ON THE CONTROL TOTALS REPORT NOW
+      *                  COUNTS ONLY THIS EXECUTION'S READS; REMOVED
+      *                  AN UNUSED CARD-TYPE CONDITION NAME.
+      *--------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CONSOLE IS CNSL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANX-FILE ASSIGN TO 'TRANXIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANX-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT RATE-FILE ASSIGN TO 'RATEFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+           SELECT FEETAB-FILE ASSIGN TO 'FEETAB'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEETAB-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANX-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANX-RECORD                PIC X(23).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CHKPT-LAST-RECORD        PIC 9(9).
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD               PIC X(36).
+
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RATE-RECORD.
+           05 RATE-REC-CCY              PIC X(3).
+           05 RATE-REC-VALUE            PIC 9(1)V9(2).
+
+       FD  FEETAB-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FEETAB-RECORD.
+           05 FEETAB-REC-COUNTRY        PIC X(3).
+           05 FEETAB-REC-VISA-FEE       PIC 9(3).
+           05 FEETAB-REC-MST-FEE        PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01 WS-RECORD                PIC X(23)
                                    VALUE 'RAZVANEUR10004234567GBR'.
@@ -25,6 +116,12 @@
           05 WS-REJ-REASON         PIC X(15).
              88 REJ-CTRY           VALUE 'CTRY NOT ACC'.
              88 REJ-CT             VALUE 'CT NOT ACC'.
+             88 REJ-TYPE-INVALID   VALUE 'INVALID CT TYPE'.
+             88 REJ-CCY-INVALID    VALUE 'CCY NOT FOUND'.
+             88 REJ-AUTH-FAIL      VALUE 'AUTH DECLINED'.
+             88 REJ-AMT-INVALID    VALUE 'AMOUNT INVALID'.
+             88 REJ-CARDNO-INVALID VALUE 'CARD NO INVALID'.
+             88 REJ-FEE-EXCEEDS    VALUE 'FEE EXCEEDS AMT'.
 
        01 WS-INPUT2.
           05 WS-NAME               PIC X(6).
@@ -32,7 +129,6 @@
           05 WS-AMNT               PIC 9(4).
           05 WS-CARDNO.
                10 WS-CARD-TYPE          PIC 9(1).
-                  88 CARD-VALID-VALUES  VALUES 4 THRU 6.
                   88 VISA               VALUE 4.
                   88 MST                VALUE 5.
                   88 DIN                VALUE 6.
@@ -40,86 +136,538 @@
           05 WS-CARD-SCRTY REDEFINES WS-CARDNO PIC 9(7).
 
           05 WS-COUNTRY            PIC X(3).
-             88 CTRY-VALID-VALUE         VALUE 'GBR','USA','ROM','BGL'.
-             88 CTRY-GBR           VALUE 'GBR'.
-             88 CTRY-USA           VALUE 'USA'.
-             88 CTRY-ROM           VALUE 'ROM'.
-             88 CTRY-BGL           VALUE 'BGL'.
 
-       01 WS-RATE-EURGBP           PIC 9(1)V9(2) VALUE 1.1.
-       01 WS-RATE-USDGBP           PIC 9(1)V9(2) VALUE 1.2.
-       01 WS-RATE-RONGBP           PIC 9(1)V9(2) VALUE 1.3.
-       01 WS-RATE-BGNGBP           PIC 9(1)V9(2) VALUE 1.4.
+      *THE DAILY CONVERSION-RATE TABLE, READ FROM RATE-FILE BY
+      *0120-LOAD-RATE-TABLE AT THE START OF THE RUN - NO LONGER
+      *COMPILED-IN LITERALS, SO TREASURY CAN UPDATE THEM BETWEEN
+      *RUNS WITHOUT A RECOMPILE. 0920-LOOKUP-RATE SEARCHES THIS BY
+      *WS-CURRENCY; WS-RATE-TAB-APPR-AMT ACCUMULATES THE APPROVED
+      *AMOUNT FOR THE CURRENCY FOR THE CONTROL TOTALS REPORT.
+       01 WS-RATE-STATUS           PIC X(2).
+       01 WS-RATE-EOF-SW           PIC X(1) VALUE 'N'.
+
+       01 WS-RATE-FOUND-SW         PIC X(1) VALUE 'N'.
+          88 RATE-FOUND            VALUE 'Y'.
+          88 RATE-NOT-FOUND        VALUE 'N'.
+
+       01 WS-RATE-TABLE.
+          05 WS-RATE-TAB-COUNT     PIC 9(2) VALUE ZERO.
+          05 WS-RATE-TABLE-ENTRY OCCURS 1 TO 10 TIMES
+                DEPENDING ON WS-RATE-TAB-COUNT
+                INDEXED BY WS-RATE-IDX.
+             10 WS-RATE-TAB-CCY       PIC X(3).
+             10 WS-RATE-TAB-VALUE     PIC 9(1)V9(2).
+             10 WS-RATE-TAB-APPR-AMT  PIC 9(9) VALUE ZERO.
+
+      *THE COUNTRY/CARD-BRAND FEE SCHEDULE, READ FROM FEETAB-FILE BY
+      *0130-LOAD-FEE-TABLE. A COUNTRY IS ACCEPTED IF, AND ONLY IF, IT
+      *HAS AN ENTRY IN THIS TABLE - ONBOARDING A NEW COUNTRY OR
+      *CHANGING A BRAND'S FLAT FEE IS A DATA CHANGE TO FEETAB-FILE,
+      *NOT A CHANGE TO THIS PROGRAM. 0930-LOOKUP-FEE SEARCHES THIS BY
+      *WS-COUNTRY; WS-FEE-TAB-APPR-AMT ACCUMULATES THE APPROVED
+      *AMOUNT FOR THE COUNTRY FOR THE CONTROL TOTALS REPORT.
+       01 WS-FEETAB-STATUS         PIC X(2).
+       01 WS-FEETAB-EOF-SW         PIC X(1) VALUE 'N'.
+
+       01 WS-FEE-FOUND-SW          PIC X(1) VALUE 'N'.
+          88 FEE-FOUND             VALUE 'Y'.
+          88 FEE-NOT-FOUND         VALUE 'N'.
+
+       01 WS-FEE-TABLE.
+          05 WS-FEE-TAB-COUNT      PIC 9(2) VALUE ZERO.
+          05 WS-FEE-TABLE-ENTRY OCCURS 1 TO 20 TIMES
+                DEPENDING ON WS-FEE-TAB-COUNT
+                INDEXED BY WS-FEE-IDX.
+             10 WS-FEE-TAB-CTRY       PIC X(3).
+             10 WS-FEE-TAB-VISA-FEE   PIC 9(3).
+             10 WS-FEE-TAB-MST-FEE    PIC 9(3).
+             10 WS-FEE-TAB-APPR-AMT   PIC 9(9) VALUE ZERO.
+
+       01 WS-TRANX-STATUS          PIC X(2).
+       01 WS-CHKPT-STATUS          PIC X(2).
+       01 WS-REJECT-STATUS         PIC X(2).
+
+       01 WS-EOF-SW                PIC X(1) VALUE 'N'.
+          88 END-OF-TRANX-FILE     VALUE 'Y'.
+
+       01 WS-APPROVED-SW           PIC X(1) VALUE 'Y'.
+          88 RECORD-APPROVED       VALUE 'Y'.
+          88 RECORD-REJECTED       VALUE 'N'.
+
+      *WS-RECS-READ COUNTS ONLY RECORDS READ BY THIS EXECUTION, FOR
+      *THE CONTROL TOTALS REPORT TO RECONCILE AGAINST APPROVED +
+      *REJECTED. WS-TOTAL-RECS-READ IS THE FILE POSITION, INCLUDING
+      *ANY PRIOR RUN'S RECORDS SKIPPED OVER ON A RESTART, AND IS WHAT
+      *DRIVES THE CHECKPOINT INTERVAL AND CHKPT-LAST-RECORD.
+       01 WS-RECS-READ             PIC 9(9) VALUE ZERO.
+       01 WS-TOTAL-RECS-READ       PIC 9(9) VALUE ZERO.
+
+      **************************************************************
+      *CONTROL TOTALS - ACCUMULATED THROUGHOUT THE RUN AND REPORTED
+      *BY 1100-CONTROL-TOTALS ONCE THE TRANSACTION FILE IS EXHAUSTED.
+      **************************************************************
+       01 WS-RECS-APPROVED         PIC 9(9) VALUE ZERO.
+       01 WS-RECS-REJECTED         PIC 9(9) VALUE ZERO.
+       01 WS-APPR-VISA-CNT         PIC 9(9) VALUE ZERO.
+       01 WS-APPR-MST-CNT          PIC 9(9) VALUE ZERO.
+       01 WS-APPR-AMT-EXTERNAL     PIC 9(9) VALUE ZERO.
+
+       01 WS-REJ-CTRY-CNT          PIC 9(9) VALUE ZERO.
+       01 WS-REJ-CT-CNT            PIC 9(9) VALUE ZERO.
+       01 WS-REJ-TYPE-CNT          PIC 9(9) VALUE ZERO.
+       01 WS-REJ-CCY-CNT           PIC 9(9) VALUE ZERO.
+       01 WS-REJ-AUTH-CNT          PIC 9(9) VALUE ZERO.
+       01 WS-REJ-AMT-CNT           PIC 9(9) VALUE ZERO.
+       01 WS-REJ-CARDNO-CNT        PIC 9(9) VALUE ZERO.
+       01 WS-REJ-FEE-CNT           PIC 9(9) VALUE ZERO.
+
+       01 WS-NET-AMNT              PIC S9(7)V99.
+
+       01 WS-RESTART-COUNT         PIC 9(9) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 100.
+       01 WS-DIVIDE-QUOTIENT       PIC 9(9).
+       01 WS-DIVIDE-REMAINDER      PIC 9(5).
 
-       01 WS-COUNTER               PIC 9 VALUE 0.
+      **************************************************************
+      *ILBOABN0 LINKAGE - EXTERNAL CARD-AUTHORIZATION CALL FOR AN
+      *MST TRANSACTION WHOSE COUNTRY IS NOT ONE WE ACCEPT DIRECTLY.
+      *PASSED:   WS-ILB-CARDNO    - 7-DIGIT CARD NUMBER
+      *          WS-ILB-AMOUNT    - TRANSACTION AMOUNT
+      *          WS-ILB-COUNTRY   - 3-CHAR COUNTRY CODE
+      *RETURNED: WS-ILB-RETURN-CODE - '00' = APPROVED, ANY OTHER
+      *          VALUE (INCLUDING SPACES IF THE CALL CANNOT BE
+      *          RESOLVED) MEANS DECLINED.
+      **************************************************************
+       01 WS-ILB-CARDNO            PIC 9(7).
+       01 WS-ILB-AMOUNT            PIC 9(4).
+       01 WS-ILB-COUNTRY           PIC X(3).
+       01 WS-ILB-RETURN-CODE       PIC X(2).
+          88 ILB-APPROVED          VALUE '00'.
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL WS-COUNTER = 8
-           ACCEPT WS-INPUT2
-           PERFORM 0900-PROCESS-FILE THRU 0909-EXIT
-           PERFORM 1000-BUILD-OUTPUT THRU 1009-EXIT
-           ADD 1 TO WS-COUNTER
-           END-PERFORM.
+           PERFORM 0100-INITIALIZE THRU 0109-EXIT.
+           PERFORM 0300-PROCESS-RECORD THRU 0309-EXIT
+               UNTIL END-OF-TRANX-FILE.
+           PERFORM 1100-CONTROL-TOTALS THRU 1109-EXIT.
+           PERFORM 9000-TERMINATE THRU 9009-EXIT.
            STOP RUN.
 
+      **************************************************************
+      *INITIALIZE THE RUN - OPEN THE TRANSACTION FILE, DETERMINE
+      *WHETHER THIS IS A RESTART AND, IF SO, SKIP PAST THE RECORDS
+      *ALREADY PROCESSED ON THE PRIOR (ABENDED) RUN.
+      **************************************************************
+
+       0100-INITIALIZE.
+           OPEN INPUT TRANX-FILE.
+           IF WS-TRANX-STATUS NOT = '00'
+              DISPLAY 'COBIF01 - TRANXIN OPEN FAILED, FILE STATUS '
+                 WS-TRANX-STATUS UPON CNSL
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           PERFORM 0120-LOAD-RATE-TABLE THRU 0129-EXIT.
+           PERFORM 0130-LOAD-FEE-TABLE THRU 0139-EXIT.
+           PERFORM 0110-DETERMINE-RESTART THRU 0119-EXIT.
+           PERFORM 0150-OPEN-REJECT-FILE THRU 0159-EXIT.
+           PERFORM 0200-READ-TRANX THRU 0209-EXIT.
+       0109-EXIT.
+
+       0110-DETERMINE-RESTART.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CHKPT-LAST-RECORD TO WS-RESTART-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-COUNT > ZERO
+              PERFORM 0210-SKIP-TRANX THRU 0219-EXIT
+                 WS-RESTART-COUNT TIMES
+           END-IF.
+       0119-EXIT.
+
+      **************************************************************
+      *OPEN THE REJECTS FILE. ON A RESTART THE PRE-ABEND PORTION OF
+      *THE RUN HAS ALREADY WRITTEN REJECT RECORDS TO THIS FILE, SO
+      *OPEN EXTEND TO ADD TO THEM INSTEAD OF OPEN OUTPUT, WHICH WOULD
+      *TRUNCATE THE DATASET AND DESTROY THEM.
+      **************************************************************
+
+       0150-OPEN-REJECT-FILE.
+           IF WS-RESTART-COUNT > ZERO
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF WS-REJECT-STATUS NOT = '00'
+              DISPLAY 'COBIF01 - REJECTS OPEN FAILED, FILE STATUS '
+                 WS-REJECT-STATUS UPON CNSL
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       0159-EXIT.
+
+      **************************************************************
+      *LOAD THE DAILY CONVERSION-RATE TABLE FROM RATE-FILE.
+      **************************************************************
+
+       0120-LOAD-RATE-TABLE.
+           MOVE ZERO TO WS-RATE-TAB-COUNT.
+           MOVE 'N' TO WS-RATE-EOF-SW.
+           OPEN INPUT RATE-FILE.
+           IF WS-RATE-STATUS NOT = '00'
+              DISPLAY 'COBIF01 - RATEFILE OPEN FAILED, FILE STATUS '
+                 WS-RATE-STATUS UPON CNSL
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           PERFORM 0121-READ-ONE-RATE THRU 0121-EXIT
+              UNTIL WS-RATE-EOF-SW = 'Y'.
+           CLOSE RATE-FILE.
+       0129-EXIT.
+
+       0121-READ-ONE-RATE.
+           READ RATE-FILE
+              AT END
+                 MOVE 'Y' TO WS-RATE-EOF-SW
+              NOT AT END
+                 IF WS-RATE-TAB-COUNT < 10
+                    ADD 1 TO WS-RATE-TAB-COUNT
+                    SET WS-RATE-IDX TO WS-RATE-TAB-COUNT
+                    MOVE RATE-REC-CCY TO WS-RATE-TAB-CCY(WS-RATE-IDX)
+                    MOVE RATE-REC-VALUE
+                       TO WS-RATE-TAB-VALUE(WS-RATE-IDX)
+                 ELSE
+                    DISPLAY 'COBIF01 - RATEFILE HAS MORE THAN 10 '
+                       'ENTRIES, ROW IGNORED: ' RATE-REC-CCY
+                       UPON CNSL
+                 END-IF
+           END-READ.
+       0121-EXIT.
+
+      **************************************************************
+      *LOAD THE COUNTRY/CARD-BRAND FEE SCHEDULE FROM FEETAB-FILE.
+      **************************************************************
+
+       0130-LOAD-FEE-TABLE.
+           MOVE ZERO TO WS-FEE-TAB-COUNT.
+           MOVE 'N' TO WS-FEETAB-EOF-SW.
+           OPEN INPUT FEETAB-FILE.
+           IF WS-FEETAB-STATUS NOT = '00'
+              DISPLAY 'COBIF01 - FEETAB OPEN FAILED, FILE STATUS '
+                 WS-FEETAB-STATUS UPON CNSL
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           PERFORM 0131-READ-ONE-FEE THRU 0131-EXIT
+              UNTIL WS-FEETAB-EOF-SW = 'Y'.
+           CLOSE FEETAB-FILE.
+       0139-EXIT.
+
+       0131-READ-ONE-FEE.
+           READ FEETAB-FILE
+              AT END
+                 MOVE 'Y' TO WS-FEETAB-EOF-SW
+              NOT AT END
+                 IF WS-FEE-TAB-COUNT < 20
+                    ADD 1 TO WS-FEE-TAB-COUNT
+                    SET WS-FEE-IDX TO WS-FEE-TAB-COUNT
+                    MOVE FEETAB-REC-COUNTRY
+                       TO WS-FEE-TAB-CTRY(WS-FEE-IDX)
+                    MOVE FEETAB-REC-VISA-FEE
+                       TO WS-FEE-TAB-VISA-FEE(WS-FEE-IDX)
+                    MOVE FEETAB-REC-MST-FEE
+                       TO WS-FEE-TAB-MST-FEE(WS-FEE-IDX)
+                 ELSE
+                    DISPLAY 'COBIF01 - FEETAB HAS MORE THAN 20 '
+                       'ENTRIES, ROW IGNORED: ' FEETAB-REC-COUNTRY
+                       UPON CNSL
+                 END-IF
+           END-READ.
+       0131-EXIT.
+
+      **************************************************************
+      *READ THE NEXT TRANSACTION RECORD
+      **************************************************************
+
+       0200-READ-TRANX.
+           READ TRANX-FILE
+              AT END
+                 SET END-OF-TRANX-FILE TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-RECS-READ
+                 ADD 1 TO WS-TOTAL-RECS-READ
+                 MOVE TRANX-RECORD TO WS-INPUT2
+           END-READ.
+       0209-EXIT.
+
+      **************************************************************
+      *SKIP PAST A RECORD ALREADY PROCESSED ON A PRIOR RUN, ON A
+      *RESTART. DOES NOT COUNT TOWARD WS-RECS-READ - THAT FIELD
+      *REPORTS ONLY WHAT THIS EXECUTION ITSELF READ.
+      **************************************************************
+
+       0210-SKIP-TRANX.
+           READ TRANX-FILE
+              AT END
+                 SET END-OF-TRANX-FILE TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-TOTAL-RECS-READ
+           END-READ.
+       0219-EXIT.
+
+      **************************************************************
+      *PROCESS ONE TRANSACTION, CHECKPOINT, THEN READ THE NEXT
+      **************************************************************
+
+       0300-PROCESS-RECORD.
+           SET RECORD-APPROVED TO TRUE.
+           PERFORM 0400-VALIDATE-RECORD THRU 0409-EXIT.
+           IF RECORD-APPROVED
+              PERFORM 0900-PROCESS-FILE THRU 0909-EXIT
+           END-IF.
+           PERFORM 1000-BUILD-OUTPUT THRU 1009-EXIT.
+           PERFORM 0600-CHECKPOINT THRU 0609-EXIT.
+           PERFORM 0200-READ-TRANX THRU 0209-EXIT.
+       0309-EXIT.
+
+      **************************************************************
+      *VALIDATE THE AMOUNT AND CARD NUMBER BEFORE ANY FEE OR RATE
+      *COMPUTATION IS ATTEMPTED AGAINST THEM.
+      **************************************************************
+
+       0400-VALIDATE-RECORD.
+           IF WS-AMNT IS NOT NUMERIC OR WS-AMNT = ZERO
+              SET REJ-AMT-INVALID TO TRUE
+              PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+           ELSE
+              IF WS-CARD-SCRTY IS NOT NUMERIC OR WS-CARD-SCRTY = ZERO
+                 SET REJ-CARDNO-INVALID TO TRUE
+                 PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+              END-IF
+           END-IF.
+       0409-EXIT.
+
+      **************************************************************
+      *WRITE A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS SO AN
+      *ABENDED RUN CAN BE RESTARTED WITHOUT REPROCESSING EVERYTHING.
+      **************************************************************
+
+       0600-CHECKPOINT.
+           DIVIDE WS-TOTAL-RECS-READ BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-DIVIDE-QUOTIENT
+              REMAINDER WS-DIVIDE-REMAINDER.
+           IF WS-DIVIDE-REMAINDER = ZERO
+              PERFORM 0610-WRITE-CHECKPOINT THRU 0619-EXIT
+           END-IF.
+       0609-EXIT.
+
+       0610-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS NOT = '00'
+              DISPLAY 'COBIF01 - CHKPOINT OPEN FAILED, FILE STATUS '
+                 WS-CHKPT-STATUS UPON CNSL
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           MOVE WS-TOTAL-RECS-READ TO CHKPT-LAST-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       0619-EXIT.
+
+      **************************************************************
+      *END OF RUN - THE TRANSACTION FILE HAS BEEN READ TO EOF, SO
+      *THIS IS A CLEAN COMPLETION, NOT AN ABEND. CLEAR THE CHECKPOINT
+      *RATHER THAN WRITING A FINAL ONE, SO TOMORROW'S RUN DOES NOT
+      *TREAT TODAY'S COMPLETED FILE AS SOMETHING TO RESUME FROM.
+      **************************************************************
+
+       9000-TERMINATE.
+           PERFORM 0620-CLEAR-CHECKPOINT THRU 0629-EXIT.
+           CLOSE TRANX-FILE.
+           CLOSE REJECT-FILE.
+       9009-EXIT.
+
+       0620-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS NOT = '00'
+              DISPLAY 'COBIF01 - CHKPOINT OPEN FAILED, FILE STATUS '
+                 WS-CHKPT-STATUS UPON CNSL
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+       0629-EXIT.
+
 
       **************************************************************
       *PROCESS RECORDS
       **************************************************************
 
        0900-PROCESS-FILE.
-           IF VISA
-              EVALUATE TRUE
-                 WHEN CTRY-GBR
-                    COMPUTE WS-AMNT = WS-AMNT * WS-RATE-EURGBP - 5
-                 WHEN CTRY-USA
-                    COMPUTE WS-AMNT = WS-AMNT * WS-RATE-USDGBP - 5
-                 WHEN CTRY-ROM
-                    COMPUTE WS-AMNT = WS-AMNT * WS-RATE-RONGBP - 5
-                 WHEN CTRY-BGL
-                    COMPUTE WS-AMNT = WS-AMNT * WS-RATE-BGNGBP - 5
-                 WHEN OTHER
-                   PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
-              END-EVALUATE
-           END-IF.
-
-           IF MST
-              EVALUATE TRUE
-                 WHEN CTRY-GBR
-                    COMPUTE WS-AMNT = WS-AMNT * WS-RATE-EURGBP - 10
-                 WHEN CTRY-USA
-                    COMPUTE WS-AMNT = WS-AMNT * WS-RATE-USDGBP - 10
-                 WHEN CTRY-ROM
-                    COMPUTE WS-AMNT = WS-AMNT * WS-RATE-RONGBP - 10
-                 WHEN CTRY-BGL
-                    COMPUTE WS-AMNT = WS-AMNT * WS-RATE-BGNGBP - 10
-                 WHEN OTHER
-                   CALL 'ILBOABN0'
-              END-EVALUATE
+           EVALUATE TRUE
+              WHEN VISA
+                 PERFORM 0940-PROCESS-VISA THRU 0949-EXIT
+
+              WHEN MST
+                 PERFORM 0950-PROCESS-MST THRU 0959-EXIT
+
+              WHEN DIN
+                 SET REJ-CT TO TRUE
+                 PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+
+              WHEN OTHER
+                 SET REJ-TYPE-INVALID TO TRUE
+                 PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+           END-EVALUATE.
+
+       0909-EXIT.
+
+      **************************************************************
+      *SEARCH THE CONVERSION-RATE TABLE FOR WS-CURRENCY.
+      **************************************************************
+
+       0920-LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND-SW.
+           IF WS-RATE-TAB-COUNT > ZERO
+              SET WS-RATE-IDX TO 1
+              SEARCH WS-RATE-TABLE-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN WS-RATE-TAB-CCY(WS-RATE-IDX) = WS-CURRENCY
+                    SET RATE-FOUND TO TRUE
+              END-SEARCH
            END-IF.
+       0929-EXIT.
 
-           IF DIN
-           PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+      **************************************************************
+      *SEARCH THE COUNTRY/CARD-BRAND FEE SCHEDULE FOR WS-COUNTRY.
+      **************************************************************
+
+       0930-LOOKUP-FEE.
+           MOVE 'N' TO WS-FEE-FOUND-SW.
+           IF WS-FEE-TAB-COUNT > ZERO
+              SET WS-FEE-IDX TO 1
+              SEARCH WS-FEE-TABLE-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN WS-FEE-TAB-CTRY(WS-FEE-IDX) = WS-COUNTRY
+                    SET FEE-FOUND TO TRUE
+              END-SEARCH
            END-IF.
+       0939-EXIT.
 
+      **************************************************************
+      *VISA - COUNTRY MUST BE IN THE FEE SCHEDULE AND THE CURRENCY
+      *MUST BE IN THE RATE TABLE, OR THE TRANSACTION IS REJECTED.
+      **************************************************************
 
-       0909-EXIT.
+       0940-PROCESS-VISA.
+           PERFORM 0930-LOOKUP-FEE THRU 0939-EXIT.
+           IF FEE-NOT-FOUND
+              SET REJ-CTRY TO TRUE
+              PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+           ELSE
+              PERFORM 0920-LOOKUP-RATE THRU 0929-EXIT
+              IF RATE-NOT-FOUND
+                 SET REJ-CCY-INVALID TO TRUE
+                 PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+              ELSE
+                 COMPUTE WS-NET-AMNT = WS-AMNT *
+                    WS-RATE-TAB-VALUE(WS-RATE-IDX)
+                    - WS-FEE-TAB-VISA-FEE(WS-FEE-IDX)
+                 IF WS-NET-AMNT <= ZERO OR WS-NET-AMNT > 9999
+                    SET REJ-FEE-EXCEEDS TO TRUE
+                    PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+                 ELSE
+                    MOVE WS-NET-AMNT TO WS-AMNT
+                 END-IF
+              END-IF
+           END-IF.
+       0949-EXIT.
+
+      **************************************************************
+      *MASTERCARD - COUNTRY IN THE FEE SCHEDULE IS CONVERTED AND
+      *FEED LOCALLY; A COUNTRY WE DO NOT CARRY IN THE SCHEDULE IS
+      *ROUTED TO THE EXTERNAL AUTHORIZATION CALL INSTEAD (SEE THE
+      *ILBOABN0 LINKAGE NOTE ABOVE).
+      **************************************************************
+
+       0950-PROCESS-MST.
+           PERFORM 0930-LOOKUP-FEE THRU 0939-EXIT.
+           IF FEE-FOUND
+              PERFORM 0920-LOOKUP-RATE THRU 0929-EXIT
+              IF RATE-NOT-FOUND
+                 SET REJ-CCY-INVALID TO TRUE
+                 PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+              ELSE
+                 COMPUTE WS-NET-AMNT = WS-AMNT *
+                    WS-RATE-TAB-VALUE(WS-RATE-IDX)
+                    - WS-FEE-TAB-MST-FEE(WS-FEE-IDX)
+                 IF WS-NET-AMNT <= ZERO OR WS-NET-AMNT > 9999
+                    SET REJ-FEE-EXCEEDS TO TRUE
+                    PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+                 ELSE
+                    MOVE WS-NET-AMNT TO WS-AMNT
+                 END-IF
+              END-IF
+           ELSE
+              PERFORM 0960-CALL-ILBOABN0 THRU 0969-EXIT
+           END-IF.
+       0959-EXIT.
+
+       0960-CALL-ILBOABN0.
+           MOVE 'N' TO WS-RATE-FOUND-SW.
+           MOVE WS-CARD-SCRTY TO WS-ILB-CARDNO.
+           MOVE WS-AMNT TO WS-ILB-AMOUNT.
+           MOVE WS-COUNTRY TO WS-ILB-COUNTRY.
+           MOVE SPACES TO WS-ILB-RETURN-CODE.
+           CALL 'ILBOABN0' USING WS-ILB-CARDNO WS-ILB-AMOUNT
+                    WS-ILB-COUNTRY WS-ILB-RETURN-CODE
+              ON EXCEPTION
+                 MOVE SPACES TO WS-ILB-RETURN-CODE
+           END-CALL.
+           IF NOT ILB-APPROVED
+              SET REJ-AUTH-FAIL TO TRUE
+              PERFORM 0500-BUILD-REJECT THRU 0509-EXIT
+           END-IF.
+       0969-EXIT.
 
 
       *************************************************************
 
       *************************************************************
        0500-BUILD-REJECT.
-              MOVE WS-CARD-NO TO WS-REJ-CARDNO.
+              MOVE WS-CARD-SCRTY TO WS-REJ-CARDNO.
               MOVE WS-AMNT TO WS-REJ-AMNT.
               MOVE WS-COUNTRY TO WS-REJ-CTRY.
-           IF VISA
-              SET REJ-CTRY TO TRUE
-           ELSE
-              IF DIN
-                 SET REJ-CT TO TRUE
-              END-IF
-           END-IF.
+              SET RECORD-REJECTED TO TRUE.
+              ADD 1 TO WS-RECS-REJECTED.
+              EVALUATE TRUE
+                 WHEN REJ-CTRY
+                    ADD 1 TO WS-REJ-CTRY-CNT
+                 WHEN REJ-CT
+                    ADD 1 TO WS-REJ-CT-CNT
+                 WHEN REJ-TYPE-INVALID
+                    ADD 1 TO WS-REJ-TYPE-CNT
+                 WHEN REJ-CCY-INVALID
+                    ADD 1 TO WS-REJ-CCY-CNT
+                 WHEN REJ-AUTH-FAIL
+                    ADD 1 TO WS-REJ-AUTH-CNT
+                 WHEN REJ-AMT-INVALID
+                    ADD 1 TO WS-REJ-AMT-CNT
+                 WHEN REJ-CARDNO-INVALID
+                    ADD 1 TO WS-REJ-CARDNO-CNT
+                 WHEN REJ-FEE-EXCEEDS
+                    ADD 1 TO WS-REJ-FEE-CNT
+              END-EVALUATE.
+              MOVE WS-REJECT-FILE TO REJECT-RECORD.
+              WRITE REJECT-RECORD.
               DISPLAY WS-REJECT-FILE UPON CNSL.
 
 
@@ -129,9 +677,91 @@
       **************************************************************
 
        1000-BUILD-OUTPUT.
-           IF NOT DIN
+           IF RECORD-APPROVED
                MOVE WS-NAME TO WS-OUT-NAME
                MOVE WS-AMNT TO WS-OUT-AMNT
+               MOVE WS-CARD-SCRTY TO WS-OUT-CARDNO
                DISPLAY WS-OUTPUT-FILE UPON CNSL
+               ADD 1 TO WS-RECS-APPROVED
+               EVALUATE TRUE
+                  WHEN VISA
+                     ADD 1 TO WS-APPR-VISA-CNT
+                  WHEN MST
+                     ADD 1 TO WS-APPR-MST-CNT
+               END-EVALUATE
+               IF FEE-FOUND
+                  ADD WS-AMNT TO WS-FEE-TAB-APPR-AMT(WS-FEE-IDX)
+               END-IF
+               IF RATE-FOUND
+                  ADD WS-AMNT TO WS-RATE-TAB-APPR-AMT(WS-RATE-IDX)
+               END-IF
+               IF FEE-NOT-FOUND AND RATE-NOT-FOUND
+                  ADD WS-AMNT TO WS-APPR-AMT-EXTERNAL
+               END-IF
            END-IF.
        1009-EXIT.
+
+      **************************************************************
+      *END-OF-RUN CONTROL TOTALS - LETS OPERATIONS SIGN OFF THE RUN
+      *WITHOUT GREPPING CONSOLE OUTPUT LINE BY LINE.
+      **************************************************************
+
+       1100-CONTROL-TOTALS.
+           DISPLAY '==============================================='
+              UPON CNSL.
+           DISPLAY 'COBIF01 CONTROL TOTALS' UPON CNSL.
+           DISPLAY '==============================================='
+              UPON CNSL.
+           DISPLAY 'RECORDS READ THIS RUN........: ' WS-RECS-READ
+              UPON CNSL.
+           DISPLAY 'RECORDS APPROVED.............: ' WS-RECS-APPROVED
+              UPON CNSL.
+           DISPLAY '   VISA.....................: ' WS-APPR-VISA-CNT
+              UPON CNSL.
+           DISPLAY '   MASTERCARD...............: ' WS-APPR-MST-CNT
+              UPON CNSL.
+           DISPLAY 'RECORDS REJECTED.............: ' WS-RECS-REJECTED
+              UPON CNSL.
+           DISPLAY '   COUNTRY NOT ACCEPTED.....: ' WS-REJ-CTRY-CNT
+              UPON CNSL.
+           DISPLAY '   CARD TYPE NOT ACCEPTED...: ' WS-REJ-CT-CNT
+              UPON CNSL.
+           DISPLAY '   INVALID CARD TYPE........: ' WS-REJ-TYPE-CNT
+              UPON CNSL.
+           DISPLAY '   CURRENCY NOT RECOGNIZED..: ' WS-REJ-CCY-CNT
+              UPON CNSL.
+           DISPLAY '   AUTHORIZATION DECLINED...: ' WS-REJ-AUTH-CNT
+              UPON CNSL.
+           DISPLAY '   AMOUNT INVALID...........: ' WS-REJ-AMT-CNT
+              UPON CNSL.
+           DISPLAY '   CARD NUMBER INVALID......: ' WS-REJ-CARDNO-CNT
+              UPON CNSL.
+           DISPLAY '   FEE EXCEEDS AMOUNT.......: ' WS-REJ-FEE-CNT
+              UPON CNSL.
+           DISPLAY 'APPROVED AMOUNT BY COUNTRY:' UPON CNSL.
+           PERFORM 1120-DISPLAY-CTRY-TOTAL THRU 1129-EXIT
+              VARYING WS-FEE-IDX FROM 1 BY 1
+              UNTIL WS-FEE-IDX > WS-FEE-TAB-COUNT.
+           DISPLAY 'APPROVED AMOUNT BY CURRENCY:' UPON CNSL.
+           PERFORM 1110-DISPLAY-CCY-TOTAL THRU 1119-EXIT
+              VARYING WS-RATE-IDX FROM 1 BY 1
+              UNTIL WS-RATE-IDX > WS-RATE-TAB-COUNT.
+           DISPLAY '   VIA EXTERNAL AUTH (ILBOABN0)..: '
+              WS-APPR-AMT-EXTERNAL UPON CNSL.
+           DISPLAY '==============================================='
+              UPON CNSL.
+       1109-EXIT.
+
+       1110-DISPLAY-CCY-TOTAL.
+           DISPLAY '   ' WS-RATE-TAB-CCY(WS-RATE-IDX)
+              '......................: '
+              WS-RATE-TAB-APPR-AMT(WS-RATE-IDX)
+              UPON CNSL.
+       1119-EXIT.
+
+       1120-DISPLAY-CTRY-TOTAL.
+           DISPLAY '   ' WS-FEE-TAB-CTRY(WS-FEE-IDX)
+              '......................: '
+              WS-FEE-TAB-APPR-AMT(WS-FEE-IDX)
+              UPON CNSL.
+       1129-EXIT.
